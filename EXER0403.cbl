@@ -47,6 +47,24 @@
 .
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+      *
+           SELECT ARQCKP01 ASSIGN       TO UT-S-ARQCKP01
+                      FILE STATUS      IS WRK-FS-ARQCKP01.
+      *
+           SELECT ARQCKPI1 ASSIGN       TO UT-S-ARQCKPI1
+                      FILE STATUS      IS WRK-FS-ARQCKPI1.
+      *
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+      *
+           SELECT ARQEND01 ASSIGN       TO UT-S-ARQEND01
+                      FILE STATUS      IS WRK-FS-ARQEND01.
+      *
+           SELECT OPTIONAL ARQAUD01 ASSIGN TO UT-S-ARQAUD01
+                      FILE STATUS      IS WRK-FS-ARQAUD01.
+      *
+           SELECT ARQTRG01 ASSIGN       TO UT-S-ARQTRG01
+                      FILE STATUS      IS WRK-FS-ARQTRG01.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -69,7 +87,7 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS  0 RECORDS.
-       01 FD-ARQENT01             PIC X(10).
+       01 FD-ARQENT01             PIC X(21).
 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
@@ -82,6 +100,73 @@
            BLOCK CONTAINS 0 RECORDS.
        01 FD-ARQSAI01             PIC X(117).
 
+      *---------------------------------------------------------------*
+      *   CHECKPOINT:  GRAVACAO DO PONTO DE RETOMADA (ESTE RUN)       *
+      *               ORG. SEQUENCIAL   -   LRECL = 20                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKP01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQCKP01             PIC X(20).
+
+      *---------------------------------------------------------------*
+      *   CHECKPOINT:  LEITURA DO PONTO DE RETOMADA (RUN ANTERIOR)    *
+      *               ORG. SEQUENCIAL   -   LRECL = 20                *
+      *               SO E ABERTO QUANDO O PARM INDICAR REINICIO     *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKPI1
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQCKPI1             PIC X(20).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE REJEITADOS                           *
+      *               ORG. SEQUENCIAL   -   LRECL = 40                *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQREJ01             PIC X(40).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     EXTRATO DE ENDERECOS (1 LINHA POR ENDERECO)     *
+      *               ORG. SEQUENCIAL   -   LRECL = 115               *
+      *---------------------------------------------------------------*
+
+       FD  ARQEND01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQEND01             PIC X(115).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     REGISTRO DE AUDITORIA DO RUN                    *
+      *               ORG. SEQUENCIAL   -   LRECL = 50                *
+      *---------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQAUD01             PIC X(50).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     REGISTRO DE TRIGGER/INTERFACE P/ JOB A JUSANTE  *
+      *               ORG. SEQUENCIAL   -   LRECL = 82                *
+      *---------------------------------------------------------------*
+
+       FD  ARQTRG01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQTRG01             PIC X(82).
+
       *
       *
       *----------------------------------------------------------------*
@@ -98,20 +183,103 @@
        77 WRK-MASK-QTREG          PIC  ZZ.ZZ9.
        77 WRK-TABELA              PIC  X(010) VALUE SPACES.
        77 WRK-SQLCODE             PIC  -99999.
+      *
+      *----------------------------------------------------------------*
+      *    AREA PARA VALIDACAO DO RETURN-CODE DAS ROTINAS DE SEGURANCA *
+      *    CKRS1000/CKRS1050, CHAMADAS NO INICIO DO PROGRAMA           *
+      *----------------------------------------------------------------*
+       01 WRK-AREA-CKRS.
+           03 WRK-CKRS-PROGRAMA   PIC  X(008) VALUE SPACES.
+           03 WRK-CKRS-RC         PIC  S9(009) VALUE ZEROS.
       *
        01 WRK-ACUMULADORES.
            03 ACU-LIDOS-ARQENT01  PIC  9(005) VALUE ZEROS.
            03 ACU-DESPREZADOS     PIC  9(005) VALUE ZEROS.
            03 ACU-ENDERECOS       PIC  S9(005) COMP-3 VALUE ZEROS.
            03 ACU-GRAVA-ARQSAI01  PIC  9(005) VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DE CONTROLE DE REINICIO / CHECKPOINT                   *
+      *----------------------------------------------------------------*
+       01 WRK-AREA-REINICIO.
+           03 WRK-PARM-MODO-EXEC  PIC  X(001) VALUE 'N'.
+              88 WRK-EH-REINICIO           VALUE 'R'.
+           03 WRK-CKP-INTERVALO   PIC  9(005) VALUE 00100.
+           03 WRK-CKP-CONTADOR    PIC  9(005) VALUE ZEROS.
+           03 WRK-CKP-ULT-COD     PIC  X(010) VALUE SPACES.
+           03 WRK-CKP-ACHOU-PONTO PIC  X(001) VALUE 'N'.
+              88 WRK-CKP-PONTO-OK          VALUE 'S'.
+           03 WRK-CKP-LIDOS-ANTES PIC  9(005) VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    ULTIMO ARQENT01-COD-CLI LIDO COM SUCESSO POR 3800-LER-       *
+      *    ARQENT01 - O READ QUE FECHA EM FIM-DE-ARQUIVO DEIXA A AREA   *
+      *    DO REGISTRO EM BRANCO (VEJA O INITIALIZE EM 3800), ENTAO O   *
+      *    CHECKPOINT FINAL GRAVADO POR 9900-FINALIZAR PRECISA DESTE    *
+      *    CAMPO, E NAO DE ARQENT01-COD-CLI, PARA NAO GRAVAR UM         *
+      *    ARQCKP01-COD-CLI EM BRANCO                                  *
+       01 WRK-ULT-COD-CLI-LIDO    PIC  X(010) VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    VALIDACAO DE QUALIDADE DE DADOS - DINCL-REG X HULT-ATULZ    *
+      *----------------------------------------------------------------*
+       01 WRK-FLAG-REGISTRO-VALIDO PIC X(001) VALUE 'S'.
+          88 WRK-REG-VALIDO                 VALUE 'S'.
+          88 WRK-REG-INVALIDO               VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+      *    CONTROLE DO CURSOR SET-BASED CUR-CLIENTE: ABERTO UMA UNICA  *
+      *    VEZ E CASADO CONTRA ARQENT01 (AMBOS EM ORDEM ASCENDENTE DE  *
+      *    CODIGO DE CLIENTE), EM VEZ DE UM OPEN/FETCH/CLOSE POR       *
+      *    REGISTRO LIDO                                               *
+      *----------------------------------------------------------------*
+       01 WRK-FLAG-CUR-CLIENTE-FIM PIC X(001) VALUE 'N'.
+          88 WRK-CUR-CLIENTE-FIM            VALUE 'S'.
+       01 WRK-FLAG-CLIENTE-ACHADO  PIC X(001) VALUE 'N'.
+          88 WRK-CLIENTE-ACHADO              VALUE 'S'.
+      *    ULTIMO ARQENT01-COD-CLI PROCESSADO, PARA CONFERIR QUE OS     *
+      *    DETALHES CHEGAM EM ORDEM ASCENDENTE - PRECONDICAO DO CASA-   *
+      *    MENTO COM CUR-CLIENTE EM 3100-SELECIONAR-CLIENTE              *
+       01 WRK-SEQ-ULT-COD-CLI      PIC X(010) VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    FAIXA DE DATAS PARA SELECAO INCREMENTAL, LIDA DO REGISTRO   *
+      *    DE CONTROLE NO INICIO DE ARQENT01 (1040-LER-REG-CONTROLE).  *
+      *    OS DEFAULTS ABAIXO EQUIVALEM A "SEM FILTRO" (CARGA TOTAL)   *
+      *----------------------------------------------------------------*
+       01 WRK-AREA-SELECAO.
+           03 WRK-SEL-DT-INI      PIC  X(010) VALUE '0001-01-01'.
+           03 WRK-SEL-DT-FIM      PIC  X(010) VALUE '9999-12-31'.
       *
        01 WRK-CABEC.
            05 WRL-CABEC-ARQSAI01  PIC  X(037) VALUE
-              'COD;NOME;DATA ATULZ;QTDE;ENDERECOS'.
+              'COD;NOME;DATA ATULZ;QTDE;UF;DAT-INCL'.
+           05 WRL-CABEC-PIPE      PIC  X(037) VALUE
+              'COD|NOME|DATA ATULZ|QTDE|UF|DAT-INCL'.
+           05 WRL-CABEC-FIXO      PIC  X(037) VALUE
+              'COD NOME DATA-ATLZ QTDE UF DAT-INCL'.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DE FORMATO CONFIGURAVEL DO ARQSAI01 (PARM POSICAO 02)  *
+      *    'C' = CSV (;)   'P' = PIPE (|)   'F' = POSICIONAL (FIXO)    *
+      *----------------------------------------------------------------*
+       01 WRK-AREA-FORMATO.
+           03 WRK-PARM-FORMATO    PIC  X(001) VALUE 'C'.
+              88 WRK-FMT-CSV               VALUE 'C'.
+              88 WRK-FMT-PIPE              VALUE 'P'.
+              88 WRK-FMT-FIXO              VALUE 'F'.
+           03 WRK-DELIMITADOR     PIC  X(001) VALUE ';'.
+           03 WRK-LINHA-SAIDA     PIC  X(117) VALUE SPACES.
       *
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
           88 WRK-CN-ARQENT01      VALUE 'ENT01113'.
           88 WRK-CN-ARQSAI01      VALUE 'SAI01113'.
+          88 WRK-CN-ARQCKP01      VALUE 'CKP01113'.
+          88 WRK-CN-ARQCKPI1      VALUE 'CKPI1113'.
+          88 WRK-CN-ARQREJ01      VALUE 'REJ01113'.
+          88 WRK-CN-ARQEND01      VALUE 'END01113'.
+          88 WRK-CN-ARQAUD01      VALUE 'AUD01113'.
+          88 WRK-CN-ARQTRG01      VALUE 'TRG01113'.
 
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
           88 WRK-CN-OPEN          VALUE 'OPEN '.
@@ -133,8 +301,54 @@
           05 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
              88 WRK-FS-SAI01-OK                  VALUE '00'.
 
+          05 WRK-FS-ARQCKP01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CKP01-OK                  VALUE '00'.
+
+          05 WRK-FS-ARQCKPI1         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CKPI1-OK                  VALUE '00'.
+             88 WRK-FS-CKPI1-FIM                 VALUE '10'.
+
+          05 WRK-FS-ARQREJ01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-REJ01-OK                  VALUE '00'.
+
+          05 WRK-FS-ARQEND01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-END01-OK                  VALUE '00'.
+
+          05 WRK-FS-ARQAUD01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-AUD01-OK                  VALUE '00'.
+             88 WRK-FS-AUD01-NOVO                VALUE '05'.
+
+          05 WRK-FS-ARQTRG01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-TRG01-OK                  VALUE '00'.
+
           05 WRK-FS-DISPLAY          PIC  X(002) VALUE SPACES.
       *
+      *----------------------------------------------------------------*
+      *    INDICA QUE 9900-FINALIZAR JA ESTA EM ANDAMENTO. UMA FALHA   *
+      *    DE CLOSE DURANTE O PROPRIO FINALIZAR NAO PODE VOLTAR A      *
+      *    CHAMAR 9900-FINALIZAR (REABRIRIA A MESMA SEQUENCIA DE       *
+      *    CLOSE, INCLUSIVE DOS ARQUIVOS QUE JA FORAM FECHADOS OU QUE  *
+      *    NUNCA CHEGARAM A SER ABERTOS) - NESSE CASO 9100-ERROS-      *
+      *    ARQUIVOS CANCELA O JOB DIRETO, COMO 0010-VALIDAR-RETORNO-   *
+      *    CKRS JA FAZ QUANDO NENHUM ARQUIVO ESTA ABERTO               *
+      *----------------------------------------------------------------*
+       01 WRK-FLAG-FINALIZANDO    PIC  X(001) VALUE 'N'.
+          88 WRK-FINALIZANDO                  VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+      *    INDICA QUE 9900-FINALIZAR FOI CHAMADO PELO UNICO PONTO QUE  *
+      *    REPRESENTA TERMINO NORMAL DO JOB - O FIM DE ARQENT01 EM     *
+      *    0000-PRINCIPAL. TODO OUTRO CAMINHO QUE CHEGA EM 9900-       *
+      *    FINALIZAR (REGISTRO DE CONTROLE INVALIDO, SEQUENCIA FORA    *
+      *    DE ORDEM, ERRO DE FETCH NO DB2, ERRO DE ARQUIVO) E UM       *
+      *    CANCELAMENTO, E NAO PODE GERAR O MESMO SINAL DE SUCESSO     *
+      *    (AUDITORIA, TRIGGER, BANNER, RETURN-CODE 0) QUE UM RUN      *
+      *    COMPLETO - DO CONTRARIO O JOB A JUSANTE PODE CONSUMIR UM    *
+      *    ARQSAI01 TRUNCADO ACREDITANDO QUE ESTA COMPLETO             *
+      *----------------------------------------------------------------*
+       01 WRK-FLAG-FIM-NORMAL     PIC  X(001) VALUE 'N'.
+          88 WRK-FIM-NORMAL                   VALUE 'S'.
+      *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA'.
@@ -144,6 +358,32 @@
 
            COPY ENT04103.
            COPY SAI04103.
+           COPY CKP04103.
+           COPY REJ04103.
+           COPY END04103.
+           COPY AUD04103.
+           COPY TRG04103.
+      *
+      *----------------------------------------------------------------*
+      *    AREA DE AUDITORIA - DISTRIBUICAO POR UF E DATA DO RUN       *
+      *----------------------------------------------------------------*
+       01 WRK-DATA-EXECUCAO       PIC  X(008) VALUE SPACES.
+      *
+       01 WRK-TAB-UF.
+           03 WRK-TAB-UF-DEF       PIC X(054) VALUE
+              'ACALAMAPBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO'.
+           03 WRK-TAB-UF-R REDEFINES WRK-TAB-UF-DEF
+                            OCCURS 27 TIMES
+                            ASCENDING KEY IS WRK-TAB-UF-COD
+                            INDEXED BY IX-TAB-UF.
+               05 WRK-TAB-UF-COD   PIC X(02).
+      *
+       01 WRK-TAB-UF-CONTADORES.
+           03 WRK-TAB-UF-CONT      PIC 9(05) VALUE ZEROS
+                                    OCCURS 27 TIMES.
+      *
+       77 WRK-TAB-UF-OUTROS       PIC  9(005) VALUE ZEROS.
+       77 WRK-IX-AUD              PIC  9(002) VALUE ZEROS.
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -166,8 +406,16 @@
       *----------------------------------------------------------------*
        01 FILLER                PIC X(050) VALUE
               'ENT0403 - FIM DA AREA DE WORKING'.
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *    AREA DO PARM DE EXECUCAO (JCL EXEC PARM=)                   *
+      *----------------------------------------------------------------*
+       01 LK-AREA-PARM.
+           03 LK-PARM-TAM          PIC  S9(004) COMP.
+           03 LK-PARM-DADOS        PIC  X(080).
       *================================================================*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING LK-AREA-PARM.
       *================================================================*
       *
       *----------------------------------------------------------------*
@@ -175,19 +423,49 @@
       *----------------------------------------------------------------*
        0000-PRINCIPAL SECTION.
       *----------------------------------------------------------------
-      *    
+      *
            CALL 'CKRS1000'
+           MOVE 'CKRS1000'                 TO WRK-CKRS-PROGRAMA
+           PERFORM 0010-VALIDAR-RETORNO-CKRS
+
            CALL 'CKRS1050'
+           MOVE 'CKRS1050'                 TO WRK-CKRS-PROGRAMA
+           PERFORM 0010-VALIDAR-RETORNO-CKRS
 
            PERFORM 1000-INICIALIZAR
       *
            PERFORM 3000-PROCESSAR UNTIL WRK-FS-ENT01-FIM
       *
+           SET WRK-FIM-NORMAL TO TRUE
+
            PERFORM 9900-FINALIZAR
            .
       *
       *----------------------------------------------------------------*
-       0000-99-FIM.                    
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    VALIDA O RETURN-CODE DA ULTIMA ROTINA CKRS CHAMADA. COMO    *
+      *    NENHUM ARQUIVO ESTA ABERTO NESTE PONTO, O CANCELAMENTO E    *
+      *    FEITO DIRETO (SEM PASSAR POR 9900-FINALIZAR/9100-ERROS-     *
+      *    ARQUIVOS), PROPAGANDO O RETURN-CODE DA ROTINA PARA O JCL    *
+      *----------------------------------------------------------------*
+       0010-VALIDAR-RETORNO-CKRS SECTION.
+      *----------------------------------------------------------------*
+           IF RETURN-CODE NOT EQUAL ZEROS
+              MOVE RETURN-CODE              TO WRK-CKRS-RC
+              DISPLAY '***********************************'
+              DISPLAY '*  ERRO NA CHAMADA DE SUBROTINA    *'
+              DISPLAY '* PROGRAMA: ' WRK-CKRS-PROGRAMA '      *'
+              DISPLAY '* RETURN-CODE: ' WRK-CKRS-RC    '    *'
+              DISPLAY '* ' WRK-PROGRAMA ' CANCELADO          *'
+              DISPLAY '***********************************'
+              MOVE WRK-CKRS-RC              TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       0010-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *
@@ -196,47 +474,239 @@
       *----------------------------------------------------------------*
        1000-INICIALIZAR SECTION.
       *----------------------------------------------------------------*
-      *    
+      *
+           PERFORM 1010-LER-PARM
+
            SET WRK-CN-OPEN                    TO TRUE
-           SET WRK-CN-ARQSAI01                TO TRUE
+           SET WRK-CN-ARQENT01                TO TRUE
 
            OPEN INPUT ARQENT01
            IF NOT WRK-FS-ENT01-OK
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
-      * 
+      *
+           PERFORM 1040-LER-REG-CONTROLE
+      *
+           IF WRK-EH-REINICIO
+              PERFORM 1020-OBTER-PONTO-REINICIO
+
+              IF NOT WRK-CKP-PONTO-OK
+                 DISPLAY '****************************************'
+                 DISPLAY '*  ERRO: REINICIO SOLICITADO MAS NAO    *'
+                 DISPLAY '*  HA PONTO DE CHECKPOINT EM ARQCKPI1    *'
+                 DISPLAY '* 'WRK-PROGRAMA' CANCELADO              *'
+                 DISPLAY '****************************************'
+                 PERFORM 9900-FINALIZAR
+              END-IF
+
+              PERFORM 1030-REPOSICIONAR-ARQENT01
+           END-IF
+      *
            SET WRK-CN-ARQSAI01                TO TRUE
            SET WRK-CN-OPEN                    TO TRUE
 
-           OPEN OUTPUT ARQSAI01
+           IF WRK-EH-REINICIO
+              OPEN EXTEND ARQSAI01
+           ELSE
+              OPEN OUTPUT ARQSAI01
+           END-IF
            IF NOT WRK-FS-SAI01-OK
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
+           SET WRK-CN-ARQCKP01                TO TRUE
+           SET WRK-CN-OPEN                    TO TRUE
+
+           OPEN OUTPUT ARQCKP01
+           IF NOT WRK-FS-CKP01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQREJ01                TO TRUE
+           SET WRK-CN-OPEN                     TO TRUE
+
+           IF WRK-EH-REINICIO
+              OPEN EXTEND ARQREJ01
+           ELSE
+              OPEN OUTPUT ARQREJ01
+           END-IF
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQEND01                 TO TRUE
+           SET WRK-CN-OPEN                     TO TRUE
+
+           IF WRK-EH-REINICIO
+              OPEN EXTEND ARQEND01
+           ELSE
+              OPEN OUTPUT ARQEND01
+           END-IF
+           IF NOT WRK-FS-END01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 3105-ABRIR-CUR-CLIENTE
+
            PERFORM 3800-LER-ARQENT01
-           
+
            IF WRK-FS-ENT01-FIM
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: VAZIO                               *'
               DISPLAY '* ARQUIVO: ENT04103                            *'
               DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '              *'
               DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
               DISPLAY '************************************************'
-              PERFORM 9900-FINALIZAR 
-           END-IF 
-           
-           SET WRK-CN-WRITE                   TO TRUE
+              PERFORM 9900-FINALIZAR
+           END-IF
+
+           IF NOT WRK-EH-REINICIO
+              SET WRK-CN-WRITE                TO TRUE
+
+              EVALUATE TRUE
+                 WHEN WRK-FMT-PIPE
+                      WRITE FD-ARQSAI01 FROM WRL-CABEC-PIPE
+                 WHEN WRK-FMT-FIXO
+                      WRITE FD-ARQSAI01 FROM WRL-CABEC-FIXO
+                 WHEN OTHER
+                      WRITE FD-ARQSAI01 FROM WRL-CABEC-ARQSAI01
+              END-EVALUATE
 
-           WRITE FD-ARQSAI01 FROM WRK-CABEC.
+              IF NOT WRK-FS-SAI01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O PARM DO JCL (EXEC PARM=) E IDENTIFICA MODO DE EXECUCAO *
+      *    POSICAO 01 : 'R' = REINICIO / QUALQUER OUTRO = EXECUCAO     *
+      *    NORMAL A PARTIR DO PRIMEIRO REGISTRO DE ARQENT01            *
+      *----------------------------------------------------------------*
+       1010-LER-PARM SECTION.
+      *----------------------------------------------------------------*
+           IF LK-PARM-TAM > ZEROS
+              MOVE LK-PARM-DADOS(1:1)   TO WRK-PARM-MODO-EXEC
+           END-IF
+
+           IF LK-PARM-TAM > 1
+              MOVE LK-PARM-DADOS(2:1)   TO WRK-PARM-FORMATO
+           END-IF
 
-           IF NOT WRK-FS-SAI01-OK 
+           IF NOT WRK-FMT-CSV
+           AND NOT WRK-FMT-PIPE
+           AND NOT WRK-FMT-FIXO
+              SET WRK-FMT-CSV            TO TRUE
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WRK-FMT-PIPE
+                   MOVE '|'               TO WRK-DELIMITADOR
+              WHEN OTHER
+                   MOVE ';'               TO WRK-DELIMITADOR
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       1010-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O CHECKPOINT DO RUN ANTERIOR (ARQCKPI1) E GUARDA O       *
+      *    ULTIMO ARQENT01-COD-CLI PROCESSADO COM SUCESSO              *
+      *----------------------------------------------------------------*
+       1020-OBTER-PONTO-REINICIO SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+           SET WRK-CN-ARQCKPI1                TO TRUE
+
+           OPEN INPUT ARQCKPI1
+           IF NOT WRK-FS-CKPI1-OK
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF      
+           END-IF
+
+           PERFORM 1021-LER-CKPI1 UNTIL WRK-FS-CKPI1-FIM
 
+           SET WRK-CN-CLOSE                   TO TRUE
+           SET WRK-CN-ARQCKPI1                TO TRUE
+
+           CLOSE ARQCKPI1
            .
       *----------------------------------------------------------------*
-       1000-99-FIM.                    
+       1020-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       1021-LER-CKPI1 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                    TO TRUE
+           READ ARQCKPI1 INTO ARQCKP01-REGISTRO
+           IF WRK-FS-CKPI1-OK
+              MOVE ARQCKP01-COD-CLI            TO WRK-CKP-ULT-COD
+              SET WRK-CKP-PONTO-OK             TO TRUE
+           ELSE
+              IF NOT WRK-FS-CKPI1-FIM
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1021-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    AVANCA ARQENT01 DESCARTANDO OS REGISTROS JA PROCESSADOS     *
+      *    ATE O ULTIMO COD-CLI GRAVADO NO CHECKPOINT ANTERIOR         *
+      *----------------------------------------------------------------*
+       1030-REPOSICIONAR-ARQENT01 SECTION.
+      *----------------------------------------------------------------*
+      *    OS REGISTROS DESCARTADOS AQUI JA FORAM CONTADOS NA EXECUCAO  *
+      *    ANTERIOR - ACU-LIDOS-ARQENT01 PRECISA VOLTAR AO VALOR QUE    *
+      *    TINHA ANTES DESTE LACO, DO CONTRARIO O TOTAL DE LIDOS DESTA  *
+      *    EXECUCAO (AUDITORIA, TRIGGER) FICA INFLADO PELA REPOSICAO,   *
+      *    O MESMO PROBLEMA QUE 1040-LER-REG-CONTROLE JA CORRIGE PARA   *
+      *    O REGISTRO DE CONTROLE                                      *
+           IF WRK-CKP-PONTO-OK
+              MOVE ACU-LIDOS-ARQENT01      TO WRK-CKP-LIDOS-ANTES
+
+              PERFORM 3800-LER-ARQENT01
+                 UNTIL (WRK-FS-ENT01-FIM)
+                 OR    (ARQENT01-COD-CLI EQUAL WRK-CKP-ULT-COD)
+
+              MOVE WRK-CKP-LIDOS-ANTES     TO ACU-LIDOS-ARQENT01
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1030-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O PRIMEIRO REGISTRO DE ARQENT01 (TIPO-REG 'C') E EXTRAI  *
+      *    A FAIXA DE DATAS USADA NA SELECAO INCREMENTAL EM 3105. SE O *
+      *    ARQUIVO NAO COMECAR POR UM REGISTRO DE CONTROLE, O JOB E    *
+      *    CANCELADO POIS O LAYOUT DE ARQENT01 EXIGE ESSE REGISTRO     *
+      *----------------------------------------------------------------*
+       1040-LER-REG-CONTROLE SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 3800-LER-ARQENT01
+
+           IF NOT WRK-FS-ENT01-FIM
+              SUBTRACT 1 FROM ACU-LIDOS-ARQENT01
+
+              IF NOT ARQENT01-TIPO-CTRL
+                 DISPLAY '****************************************'
+                 DISPLAY '*  ERRO: 1o REG DE ARQENT01 NAO E UM    *'
+                 DISPLAY '*  REGISTRO DE CONTROLE (TIPO-REG = C)  *'
+                 DISPLAY '* 'WRK-PROGRAMA' CANCELADO              *'
+                 DISPLAY '****************************************'
+                 PERFORM 9900-FINALIZAR
+              END-IF
+
+              MOVE ARQENT01-CTRL-DT-INI      TO WRK-SEL-DT-INI
+              MOVE ARQENT01-CTRL-DT-FIM      TO WRK-SEL-DT-FIM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1040-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       * CONTROLE DE PROCESSAMENTO ATE O FIM DO ARQUIVO DE ENTRADA      *
@@ -245,8 +715,8 @@
        3000-PROCESSAR SECTION.
       *----------------------------------------------------------------*
            PERFORM 3100-SELECIONAR-CLIENTE
-           
-           IF SQLCODE EQUAL +0
+
+           IF WRK-CLIENTE-ACHADO AND WRK-REG-VALIDO
               PERFORM 3900-GRAVAR-ARQSAI01
            END-IF
 
@@ -263,28 +733,119 @@
        3100-SELECIONAR-CLIENTE SECTION.
       *----------------------------------------------------------------*
       *                                                                *
-           MOVE ARQENT01-COD-CLI           TO CCLUB OF CADUB069
+           SET WRK-REG-VALIDO               TO TRUE
+           MOVE 'N'                         TO WRK-FLAG-CLIENTE-ACHADO
 
-           EXEC SQL
-              SELECT CSGL_UF, 
-                     DINCL_REG
-                   INTO :CADUB069.CSGL-UF,
-                        :CADUB069.DINCL-REG
-                   FROM  DB2PRD.INFO_PSSOA
-                   WHERE CCLUB = :CADUB069.CCLUB
-           END-EXEC
+      *    O CASAMENTO COM CUR-CLIENTE ABAIXO SO E VALIDO SE ARQENT01  *
+      *    CHEGA EM ORDEM ASCENDENTE DE COD-CLI - SEM ISSO O FETCH JA  *
+      *    TERIA PASSADO DO CLIENTE CORRENTE E ELE SERIA DESVIADO PARA *
+      *    ARQREJ01 COMO SE NAO EXISTISSE, O QUE NAO E VERDADE         *
+           IF ARQENT01-COD-CLI LESS THAN WRK-SEQ-ULT-COD-CLI
+              DISPLAY '****************************************'
+              DISPLAY '*  ERRO: ARQENT01 FORA DE SEQUENCIA     *'
+              DISPLAY '*  ESPERADA (ASCENDENTE POR COD-CLI)    *'
+              DISPLAY '*  COD-CLI: ' ARQENT01-COD-CLI
+                                               '             *'
+              DISPLAY '* ' WRK-PROGRAMA ' CANCELADO            *'
+              DISPLAY '****************************************'
+              PERFORM 9900-FINALIZAR
+           END-IF
+           MOVE ARQENT01-COD-CLI            TO WRK-SEQ-ULT-COD-CLI
 
-           EVALUATE SQLCODE
-              WHEN ZEROS
+      *    CASA O CURSOR (EM ORDEM ASCENDENTE DE CCLUB) CONTRA O       *
+      *    REGISTRO DE ARQENT01 CORRENTE, AVANCANDO O FETCH ENQUANTO   *
+      *    O CCLUB DO CURSOR AINDA ESTIVER ATRAS DO CLIENTE PEDIDO      *
+           PERFORM 3106-FETCH-CLIENTE
+              UNTIL WRK-CUR-CLIENTE-FIM
+                 OR CCLUB OF CADUB069 NOT LESS THAN ARQENT01-COD-CLI
+
+           IF (NOT WRK-CUR-CLIENTE-FIM)
+          AND (CCLUB OF CADUB069 EQUAL ARQENT01-COD-CLI)
+              SET WRK-CLIENTE-ACHADO        TO TRUE
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WRK-CLIENTE-ACHADO
                    MOVE ARQENT01-COD-CLI
                                       TO ARQSAI01-COD-CLI
                    MOVE CSGL-UF    OF CADUB069  TO ARQSAI01-COD-UF
                    MOVE DINCL-REG  OF CADUB069  TO ARQSAI01-DAT-INCL
                    MOVE HULT-ATULZ OF CADUB069  TO ARQSAI01-DATA-ATLZ
-              WHEN +100
-                   DISPLAY ARQENT01-COD-CLI ' - CLIENTE INXISTENTE'
+                   MOVE ACU-ENDERECOS           TO ARQSAI01-QTD-END
+                   PERFORM 3130-VALIDAR-DATAS
+                   IF WRK-REG-VALIDO
+                      PERFORM 3120-ACUMULAR-UF
+                      PERFORM 3250-GERAR-ENDERECOS
+                   END-IF
+              WHEN OTHER
+                   DISPLAY ARQENT01-COD-CLI
+                           ' - CLIENTE INEXISTENTE OU FORA DA FAIXA'
                    ADD 1              TO ACU-DESPREZADOS
-              WHEN OTHER 
+                   MOVE 01            TO ARQREJ01-COD-MOTIVO
+                   MOVE 'INEXISTENTE OU FORA DA FAIXA DE DATAS'
+                                      TO ARQREJ01-DESC-MOTIVO
+                   PERFORM 3150-GRAVAR-ARQREJ01
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ABRE O CURSOR SET-BASED QUE SUBSTITUI AS DUAS CONSULTAS     *
+      *    ROW-BY-ROW ANTERIORES (SELECT EM INFO_PSSOA + COUNT(*) EM   *
+      *    ENDER_PSSOA): UM LEFT JOIN COM GROUP BY TRAZ OS DADOS DO    *
+      *    CLIENTE E A CONTAGEM DE ENDERECOS EM UM UNICO FETCH. E      *
+      *    ABERTO UMA UNICA VEZ PARA TODA A FAIXA DE DATAS (SEM FILTRO *
+      *    POR CCLUB) E PERCORRIDO EM PARALELO COM ARQENT01, NO MESMO  *
+      *    PADRAO ABRE-UMA-VEZ/LE-VARIAS-VEZES/FECHA-UMA-VEZ JA USADO  *
+      *    PARA O PROPRIO ARQENT01 (1000/3800/9900) - ELIMINA O ROUND  *
+      *    TRIP POR CCLUB QUE O CURSOR TINHA ANTES                     *
+      *----------------------------------------------------------------*
+       3105-ABRIR-CUR-CLIENTE SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              DECLARE CUR-CLIENTE CURSOR FOR
+                 SELECT I.CCLUB,
+                        I.CSGL_UF,
+                        I.DINCL_REG,
+                        I.HULT_ATULZ,
+                        COUNT(E.CCLUB)
+                   FROM DB2PRD.INFO_PSSOA  I
+                   LEFT JOIN DB2PRD.ENDER_PSSOA E
+                          ON E.CCLUB = I.CCLUB
+                  WHERE I.HULT_ATULZ BETWEEN :WRK-SEL-DT-INI
+                                      AND    :WRK-SEL-DT-FIM
+                  GROUP BY I.CCLUB, I.CSGL_UF, I.DINCL_REG,
+                           I.HULT_ATULZ
+                  ORDER BY I.CCLUB
+           END-EXEC
+
+           EXEC SQL
+              OPEN CUR-CLIENTE
+           END-EXEC
+
+           PERFORM 3106-FETCH-CLIENTE
+           .
+      *----------------------------------------------------------------*
+       3105-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       3106-FETCH-CLIENTE SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              FETCH CUR-CLIENTE
+                 INTO :CADUB069.CCLUB,     :CADUB069.CSGL-UF,
+                      :CADUB069.DINCL-REG, :CADUB069.HULT-ATULZ,
+                      :ACU-ENDERECOS
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   CONTINUE
+              WHEN +100
+                   SET WRK-CUR-CLIENTE-FIM  TO TRUE
+                   MOVE HIGH-VALUES   TO CCLUB OF CADUB069
+              WHEN OTHER
                    MOVE 'INFO PESSOA' TO WRK-TABELA
                    MOVE SQLCODE       TO WRK-SQLCODE
                    DISPLAY '*******************************'
@@ -298,57 +859,163 @@
                    DISPLAY '*******************************'
 
                    PERFORM 9900-FINALIZAR
-           END-EVALUATE 
-           
-          
-              PERFORM 3200-CONTA-ENDERECOS
-           
+           END-EVALUATE
            .
       *----------------------------------------------------------------*
-       3100-99-FIM.
+       3106-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+       3107-FECHAR-CUR-CLIENTE SECTION.
       *----------------------------------------------------------------*
-      *    CONTAGEM DE ENDERECOS
+           EXEC SQL
+              CLOSE CUR-CLIENTE
+           END-EXEC
+           .
       *----------------------------------------------------------------*
-       3200-CONTA-ENDERECOS SECTION.
+       3107-99-FIM.
+           EXIT.
       *----------------------------------------------------------------*
-           
-           EVALUATE SQLCODE
-                    WHEN +0
-                       EXEC SQL
-                          SELECT COUNT (*)
-                                 INTO  ACU-ENDERECOS
-                                 FROM  DB2PRD.ENDER_PSSOA
-                                 WHERE CCLUB = :CADUB069.CCLUB
-                        END-EXEC 
-                       MOVE ACU-ENDERECOS  TO ARQSAI01-QTD-END
-                    WHEN OTHER
-                       DISPLAY 'ERRO NA OPERACAO'
-           END-EVALUATE
+      *    ACUMULA A DISTRIBUICAO POR CSGL-UF PARA O REGISTRO DE       *
+      *    AUDITORIA GRAVADO EM 9910-GRAVAR-AUDITORIA                  *
+      *----------------------------------------------------------------*
+       3120-ACUMULAR-UF SECTION.
+      *----------------------------------------------------------------*
+           SET IX-TAB-UF                TO 1
+
+           SEARCH ALL WRK-TAB-UF-R
+              AT END
+                 ADD 1 TO WRK-TAB-UF-OUTROS
+              WHEN WRK-TAB-UF-COD (IX-TAB-UF) EQUAL CSGL-UF OF CADUB069
+                 ADD 1 TO WRK-TAB-UF-CONT (IX-TAB-UF)
+           END-SEARCH
+           .
+      *----------------------------------------------------------------*
+       3120-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    VALIDA A CONSISTENCIA DE DINCL-REG X HULT-ATULZ. REGISTROS  *
+      *    ONDE A ULTIMA ATUALIZACAO E ANTERIOR A INCLUSAO SAO UMA     *
+      *    CONDICAO DE INTEGRIDADE EM INFO_PSSOA E NAO DEVEM SEGUIR    *
+      *    PARA O ARQSAI01 - SAO DESVIADAS PARA O ARQREJ01             *
+      *----------------------------------------------------------------*
+       3130-VALIDAR-DATAS SECTION.
+      *----------------------------------------------------------------*
+           IF HULT-ATULZ OF CADUB069 LESS THAN DINCL-REG OF CADUB069
+              SET WRK-REG-INVALIDO            TO TRUE
+              ADD 1                           TO ACU-DESPREZADOS
+              MOVE 02                         TO ARQREJ01-COD-MOTIVO
+              MOVE 'HULT-ATULZ ANTERIOR A DINCL-REG'
+                                               TO ARQREJ01-DESC-MOTIVO
+              PERFORM 3150-GRAVAR-ARQREJ01
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3130-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA REGISTRO DE CLIENTE REJEITADO NO ARQUIVO ARQREJ01     *
+      *----------------------------------------------------------------*
+       3150-GRAVAR-ARQREJ01 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-COD-CLI         TO ARQREJ01-COD-CLI
+
+           SET WRK-CN-WRITE                TO TRUE
+           SET WRK-CN-ARQREJ01             TO TRUE
+
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3150-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GERA O EXTRATO DE ENDERECOS (ARQEND01), UMA LINHA POR       *
+      *    CCLUB/ENDERECO, PERCORRENDO O CURSOR CUR-ENDERECOS          *
+      *----------------------------------------------------------------*
+       3250-GERAR-ENDERECOS SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              DECLARE CUR-ENDERECOS CURSOR FOR
+                 SELECT CCLUB, DSLOGR_END, DSBAIRRO_END,
+                        DSCID_END, CSGL_UF, CDCEP_END
+                   FROM DB2PRD.ENDER_PSSOA
+                  WHERE CCLUB = :CADUB069.CCLUB
+           END-EXEC
+
+           EXEC SQL
+              OPEN CUR-ENDERECOS
+           END-EXEC
+
+           PERFORM 3260-FETCH-ENDERECO UNTIL SQLCODE NOT EQUAL ZEROS
+
+           EXEC SQL
+              CLOSE CUR-ENDERECOS
+           END-EXEC
+           .
+      *----------------------------------------------------------------*
+       3250-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       3260-FETCH-ENDERECO SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              FETCH CUR-ENDERECOS
+                 INTO :CADUB018.CCLUB,       :CADUB018.DSLOGR-END,
+                      :CADUB018.DSBAIRRO-END, :CADUB018.DSCID-END,
+                      :CADUB018.CSGL-UF-END,  :CADUB018.CDCEP-END
+           END-EXEC
 
            EVALUATE SQLCODE
               WHEN ZEROS
-                   MOVE ACU-ENDERECOS  TO ARQSAI01-QTD-END
-              WHEN OTHER 
-                    MOVE 'ENDER_PSSOA'  TO WRK-TABELA
-                    MOVE SQLCODE       TO WRK-SQLCODE
-                    DISPLAY '*******************************'
-                    DISPLAY '*       ERRO ACESSO DB2       *'
-                    DISPLAY '* TABELA : ' WRK-TABELA
+                   PERFORM 3270-GRAVAR-ARQEND01
+              WHEN +100
+                   CONTINUE
+              WHEN OTHER
+                   MOVE 'ENDER_PSSOA'  TO WRK-TABELA
+                   MOVE SQLCODE        TO WRK-SQLCODE
+                   DISPLAY '*******************************'
+                   DISPLAY '*       ERRO ACESSO DB2       *'
+                   DISPLAY '* TABELA : ' WRK-TABELA
                                                   '        *'
-                    DISPLAY '* SQLCODE: ' WRK-SQLCODE
+                   DISPLAY '* SQLCODE: ' WRK-SQLCODE
                                              '             *'
-                    DISPLAY '* ' WRK-PROGRAMA
+                   DISPLAY '* ' WRK-PROGRAMA
                                       ' CANCELADO          *'
-                    DISPLAY '*******************************'
+                   DISPLAY '*******************************'
 
-                    PERFORM 9900-FINALIZAR
+                   PERFORM 9900-FINALIZAR
            END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3260-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA DO EXTRATO DE ENDERECOS (ARQEND01)          *
+      *----------------------------------------------------------------*
+       3270-GRAVAR-ARQEND01 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-COD-CLI          TO ARQEND01-COD-CLI
+           MOVE DSLOGR-END   OF CADUB018  TO ARQEND01-LOGRADOURO
+           MOVE DSBAIRRO-END OF CADUB018  TO ARQEND01-BAIRRO
+           MOVE DSCID-END    OF CADUB018  TO ARQEND01-CIDADE
+           MOVE CSGL-UF-END  OF CADUB018  TO ARQEND01-UF
+           MOVE CDCEP-END    OF CADUB018  TO ARQEND01-CEP
+
+           SET WRK-CN-WRITE                TO TRUE
+           SET WRK-CN-ARQEND01              TO TRUE
 
+           WRITE FD-ARQEND01 FROM ARQEND01-REGISTRO
+
+           IF NOT WRK-FS-END01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
            .
       *----------------------------------------------------------------*
-       3200-99-FIM.
+       3270-99-FIM.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -356,6 +1023,10 @@
       *----------------------------------------------------------------*
        3800-LER-ARQENT01 SECTION.
       *----------------------------------------------------------------*
+           IF ACU-LIDOS-ARQENT01 > ZEROS
+              PERFORM 3850-CHECKPOINT-ARQENT01
+           END-IF
+
            INITIALIZE ARQENT01-REGISTRO
 
            SET WRK-CN-READ                TO TRUE
@@ -366,26 +1037,63 @@
            IF  (WRK-FS-ARQENT01  EQUAL '00')
            OR  (WRK-FS-ARQENT01 EQUAL '10')
                IF WRK-FS-ARQENT01 EQUAL '00'
-                 ADD 1 TO ACU-LIDOS-ARQENT01 
-               ELSE 
-                 NEXT SENTENCE  
+                 ADD 1 TO ACU-LIDOS-ARQENT01
+                 MOVE ARQENT01-COD-CLI TO WRK-ULT-COD-CLI-LIDO
+               ELSE
+                 NEXT SENTENCE
            ELSE
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF.
 
       *
       *----------------------------------------------------------------*
-       3800-99-FIM.                     
+       3800-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA O PONTO DE CHECKPOINT A CADA WRK-CKP-INTERVALO        *
+      *    REGISTROS LIDOS, COM O ULTIMO ARQENT01-COD-CLI PROCESSADO   *
+      *    COM SUCESSO (REGISTRO LIDO ANTES DESTA CHAMADA)             *
+      *----------------------------------------------------------------*
+       3850-CHECKPOINT-ARQENT01 SECTION.
+      *----------------------------------------------------------------*
+           ADD 1                      TO WRK-CKP-CONTADOR
+
+           IF WRK-CKP-CONTADOR >= WRK-CKP-INTERVALO
+              PERFORM 3860-GRAVAR-CHECKPOINT
+              MOVE ZEROS               TO WRK-CKP-CONTADOR
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3850-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       3860-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-ULT-COD-CLI-LIDO     TO ARQCKP01-COD-CLI
+           MOVE ACU-LIDOS-ARQENT01       TO ARQCKP01-QTDE-LIDOS
+
+           SET WRK-CN-WRITE               TO TRUE
+           SET WRK-CN-ARQCKP01             TO TRUE
+
+           WRITE FD-ARQCKP01 FROM ARQCKP01-REGISTRO
+
+           IF NOT WRK-FS-CKP01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3860-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------
        3900-GRAVAR-ARQSAI01 SECTION.
       *----------------------------------------------------------------*
-           
+
+           PERFORM 3910-MONTAR-LINHA-SAIDA
 
            SET WRK-CN-WRITE           TO TRUE
 
-           WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO
+           WRITE FD-ARQSAI01 FROM WRK-LINHA-SAIDA
 
            IF NOT WRK-FS-SAI01-OK
               PERFORM 9100-ERROS-ARQUIVOS
@@ -393,11 +1101,47 @@
 
            ADD 1                      TO ACU-GRAVA-ARQSAI01
 
-           INITIALIZE                  ARQSAI01-REGISTRO 
+           INITIALIZE                  ARQSAI01-REGISTRO
            .
-           
+
+      *----------------------------------------------------------------*
+       3900-99-FIM.
+           EXIT.
       *----------------------------------------------------------------*
-       3900-99-FIM.                    
+      *    MONTA A LINHA DE SAIDA NO FORMATO SELECIONADO NO PARM:      *
+      *    CSV (;), PIPE (|) OU POSICIONAL (SEM DELIMITADOR)           *
+      *----------------------------------------------------------------*
+       3910-MONTAR-LINHA-SAIDA SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                TO WRK-LINHA-SAIDA
+
+           IF WRK-FMT-FIXO
+              STRING ARQSAI01-COD-CLI        DELIMITED BY SIZE
+                     ARQSAI01-NOME           DELIMITED BY SIZE
+                     ARQSAI01-DATA-ATLZ      DELIMITED BY SIZE
+                     ARQSAI01-QTD-END        DELIMITED BY SIZE
+                     ARQSAI01-COD-UF         DELIMITED BY SIZE
+                     ARQSAI01-DAT-INCL       DELIMITED BY SIZE
+                INTO WRK-LINHA-SAIDA
+              END-STRING
+           ELSE
+              STRING ARQSAI01-COD-CLI        DELIMITED BY SIZE
+                     WRK-DELIMITADOR         DELIMITED BY SIZE
+                     ARQSAI01-NOME           DELIMITED BY SIZE
+                     WRK-DELIMITADOR         DELIMITED BY SIZE
+                     ARQSAI01-DATA-ATLZ      DELIMITED BY SIZE
+                     WRK-DELIMITADOR         DELIMITED BY SIZE
+                     ARQSAI01-QTD-END        DELIMITED BY SIZE
+                     WRK-DELIMITADOR         DELIMITED BY SIZE
+                     ARQSAI01-COD-UF         DELIMITED BY SIZE
+                     WRK-DELIMITADOR         DELIMITED BY SIZE
+                     ARQSAI01-DAT-INCL       DELIMITED BY SIZE
+                INTO WRK-LINHA-SAIDA
+              END-STRING
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3910-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
        9100-ERROS-ARQUIVOS SECTION .
@@ -412,6 +1156,15 @@
                              ' CANCELADO        *'
            DISPLAY '*****************************'
 
+      *    SE O ERRO OCORREU DURANTE O PROPRIO 9900-FINALIZAR (POR     *
+      *    EXEMPLO, UM CLOSE DE ARQUIVO QUE NUNCA FOI ABERTO PORQUE O  *
+      *    JOB CANCELOU ANTES DE CHEGAR A ABRI-LO), NAO HA COMO REPE-  *
+      *    TIR A SEQUENCIA DE FECHAMENTO - CANCELA O JOB DIRETO        *
+           IF WRK-FINALIZANDO
+              MOVE 16                      TO RETURN-CODE
+              STOP RUN
+           END-IF
+
            PERFORM 9900-FINALIZAR.
       *----------------------------------------------------------------*
        9100-99-FIM.
@@ -419,6 +1172,14 @@
       *----------------------------------------------------------------*
        9900-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           SET WRK-FINALIZANDO TO TRUE
+
+           IF ACU-LIDOS-ARQENT01 > ZEROS
+              PERFORM 3860-GRAVAR-CHECKPOINT
+           END-IF
+
+           PERFORM 3107-FECHAR-CUR-CLIENTE
+
            SET WRK-CN-CLOSE TO TRUE.
 
            CLOSE ARQENT01.
@@ -431,6 +1192,41 @@
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
+           SET WRK-CN-CLOSE TO TRUE.
+           SET WRK-CN-ARQCKP01 TO TRUE.
+
+           CLOSE ARQCKP01.
+           IF NOT WRK-FS-CKP01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-CLOSE TO TRUE.
+           SET WRK-CN-ARQREJ01 TO TRUE.
+
+           CLOSE ARQREJ01.
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-CLOSE TO TRUE.
+           SET WRK-CN-ARQEND01 TO TRUE.
+
+           CLOSE ARQEND01.
+           IF NOT WRK-FS-END01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+      *    AUDITORIA E TRIGGER SO REPRESENTAM UM RUN COMPLETO - UM      *
+      *    CANCELAMENTO NAO PODE GRAVAR NENHUM DOS DOIS, POIS O         *
+      *    TRIGGER EXISTE PARA AVISAR O JOB A JUSANTE DE QUE ARQSAI01   *
+      *    ESTA PRONTO, E A AUDITORIA ACUMULA HISTORICO DE RUNS         *
+      *    COMPLETOS (VEJA REQUEST 004)                                *
+           IF WRK-FIM-NORMAL
+              PERFORM 9910-GRAVAR-AUDITORIA
+
+              PERFORM 9920-GRAVAR-TRIGGER
+           END-IF
+
            DISPLAY '***************************************************'
            MOVE ACU-LIDOS-ARQENT01     TO WRK-mask-QTREG
            DISPLAY '* QTDE REGISTROS LIDOS   : ' WRK-MASK-QTREG
@@ -442,11 +1238,175 @@
            DISPLAY '* QTDE DESPREZADOS       : ' WRK-MASK-QTREG
                                                     '                 *'
            DISPLAY '*                                                 *'
-           DISPLAY '* ' WRK-PROGRAMA
-                             ' FIM NORMAL                             *'
+           IF WRK-FIM-NORMAL
+              DISPLAY '* ' WRK-PROGRAMA ' FIM NORMAL               *'
+           ELSE
+              MOVE 12                  TO RETURN-CODE
+              DISPLAY '* ' WRK-PROGRAMA ' FIM ANORMAL - CANCELADO *'
+           END-IF
            DISPLAY '***************************************************'
 
              STOP RUN.
-           
+      *----------------------------------------------------------------*
+      *    GRAVA O REGISTRO DE TOTAIS E A DISTRIBUICAO POR UF DO RUN   *
+      *    NO ARQUIVO DE AUDITORIA ARQAUD01                            *
+      *----------------------------------------------------------------*
+       9910-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-DATA-EXECUCAO          FROM DATE YYYYMMDD
+
+           SET WRK-CN-OPEN                   TO TRUE
+           SET WRK-CN-ARQAUD01                TO TRUE
+
+      *    ARQAUD01 E OPTIONAL: OPEN EXTEND CRIA O ARQUIVO (FILE
+      *    STATUS 05) NA PRIMEIRA EXECUCAO E ACRESCENTA AO HISTORICO
+      *    NAS DEMAIS, INDEPENDENTE DE O RUN SER UM REINICIO OU NAO -
+      *    O HISTORICO DE AUDITORIA NAO PODE SER PERDIDO A CADA RUN
+           OPEN EXTEND ARQAUD01
+           IF NOT WRK-FS-AUD01-OK AND NOT WRK-FS-AUD01-NOVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 9911-GRAVAR-TOTAIS-AUD
+
+           PERFORM 9912-GRAVAR-UF-AUD
+              VARYING WRK-IX-AUD FROM 1 BY 1
+              UNTIL WRK-IX-AUD > 27
+
+           IF WRK-TAB-UF-OUTROS > ZEROS
+              PERFORM 9913-GRAVAR-OUTROS-AUD
+           END-IF
+
+           SET WRK-CN-CLOSE                  TO TRUE
+           SET WRK-CN-ARQAUD01                TO TRUE
+
+           CLOSE ARQAUD01
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9910-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9911-GRAVAR-TOTAIS-AUD SECTION.
+      *----------------------------------------------------------------*
+           INITIALIZE                        ARQAUD01-REGISTRO
+           SET ARQAUD01-TIPO-TOTAIS          TO TRUE
+           MOVE WRK-DATA-EXECUCAO            TO ARQAUD01-DATA-EXECUCAO
+           MOVE WRK-PROGRAMA                 TO ARQAUD01-PROGRAMA
+           MOVE ACU-LIDOS-ARQENT01           TO ARQAUD01-QTD-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01           TO ARQAUD01-QTD-GRAVADOS
+           MOVE ACU-DESPREZADOS              TO ARQAUD01-QTD-DESPREZADOS
+
+           SET WRK-CN-WRITE                  TO TRUE
+
+           WRITE FD-ARQAUD01 FROM ARQAUD01-TOTAIS
+
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9911-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA DE DISTRIBUICAO POR UF, SE HOUVE OCORRENCIA *
+      *----------------------------------------------------------------*
+       9912-GRAVAR-UF-AUD SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-TAB-UF-CONT (WRK-IX-AUD) > ZEROS
+              INITIALIZE                     ARQAUD01-REGISTRO
+              SET ARQAUD01-TIPO-UF           TO TRUE
+              MOVE WRK-DATA-EXECUCAO         TO ARQAUD01-DATA-EXECUCAO
+              MOVE WRK-PROGRAMA              TO ARQAUD01-PROGRAMA
+              MOVE WRK-TAB-UF-COD (WRK-IX-AUD)
+                                             TO ARQAUD01-UF-COD
+              MOVE WRK-TAB-UF-CONT (WRK-IX-AUD)
+                                             TO ARQAUD01-UF-QTDE
+
+              SET WRK-CN-WRITE                TO TRUE
+
+              WRITE FD-ARQAUD01 FROM ARQAUD01-DETALHE-UF
+
+              IF NOT WRK-FS-AUD01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9912-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA A LINHA DE DISTRIBUICAO PARA UF NAO RECONHECIDA       *
+      *----------------------------------------------------------------*
+       9913-GRAVAR-OUTROS-AUD SECTION.
+      *----------------------------------------------------------------*
+           INITIALIZE                        ARQAUD01-REGISTRO
+           SET ARQAUD01-TIPO-UF              TO TRUE
+           MOVE WRK-DATA-EXECUCAO            TO ARQAUD01-DATA-EXECUCAO
+           MOVE WRK-PROGRAMA                 TO ARQAUD01-PROGRAMA
+           MOVE '**'                         TO ARQAUD01-UF-COD
+           MOVE WRK-TAB-UF-OUTROS            TO ARQAUD01-UF-QTDE
+
+           SET WRK-CN-WRITE                  TO TRUE
+
+           WRITE FD-ARQAUD01 FROM ARQAUD01-DETALHE-UF
+
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9913-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA EM ARQTRG01 O REGISTRO DE TRIGGER/INTERFACE QUE       *
+      *    AVISA O JOB A JUSANTE DE QUE ARQSAI01 ESTA COMPLETO E       *
+      *    PRONTO PARA SER CONSUMIDO                                  *
+      *----------------------------------------------------------------*
+       9920-GRAVAR-TRIGGER SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                   TO TRUE
+           SET WRK-CN-ARQTRG01                TO TRUE
+
+           OPEN OUTPUT ARQTRG01
+           IF NOT WRK-FS-TRG01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           INITIALIZE                        ARQTRG01-REGISTRO
+           MOVE WRK-PROGRAMA                 TO ARQTRG01-JOB-ORIGEM
+           MOVE WRK-DATA-EXECUCAO            TO ARQTRG01-DATA-EXECUCAO
+           MOVE 'ARQSAI01'                   TO ARQTRG01-DDNAME-ARQSAI01
+           MOVE ACU-LIDOS-ARQENT01           TO ARQTRG01-QTD-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01           TO ARQTRG01-QTD-GRAVADOS
+           MOVE ACU-DESPREZADOS              TO ARQTRG01-QTD-DESPREZADOS
+
+           IF ACU-DESPREZADOS > ZEROS
+              SET ARQTRG01-STATUS-COM-REJEITOS  TO TRUE
+           ELSE
+              SET ARQTRG01-STATUS-OK            TO TRUE
+           END-IF
+
+           SET WRK-CN-WRITE                  TO TRUE
+
+           WRITE FD-ARQTRG01 FROM ARQTRG01-REGISTRO
+
+           IF NOT WRK-FS-TRG01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-CLOSE                  TO TRUE
+
+           CLOSE ARQTRG01
+           IF NOT WRK-FS-TRG01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9920-99-FIM.
+           EXIT.
+
           END PROGRAM EXER0403.
       *----------------------------------------------------------------*
\ No newline at end of file
